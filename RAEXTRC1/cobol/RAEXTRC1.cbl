@@ -0,0 +1,200 @@
+      **************************************************************************
+      * Program: RAEXTRC1
+      * Purpose: Daily batch extract of customers registered since the
+      *          last run, reported grouped by postcode, for downstream
+      *          marketing and compliance feeds.
+      **************************************************************************
+      * Modification history
+      * ------------------------------------------------------------------
+      * 2026-08-09  Initial version.
+      * 2026-08-09  Write the extract to a NEWCUSTX sequential feed for
+      *             marketing/compliance to pick up, not just SYSOUT.
+      **************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAEXTRC1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWCUST-EXTRACT-FILE ASSIGN TO NEWCUSTX
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWCUSTX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWCUST-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  NEWCUST-EXTRACT-RECORD.
+           03 XR-CUSTOMERNUM           PIC 9(10).
+           03 XR-FIRSTNAME             PIC X(10).
+           03 XR-LASTNAME              PIC X(20).
+           03 XR-POSTCODE              PIC X(8).
+           03 XR-REGISTRATIONTS        PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-NEWCUSTX-STATUS          PIC X(2)  VALUE '00'.
+           88 NEWCUSTX-OK                        VALUE '00'.
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88 END-OF-CUSTOMERS                   VALUE 'Y'.
+       01  WS-CONTROL-FOUND-SW         PIC X     VALUE 'N'.
+           88 CONTROL-ROW-FOUND                  VALUE 'Y'.
+       01  WS-EXTRACT-COUNT            PIC S9(9) COMP VALUE ZERO.
+       01  WS-LAST-RUN-TS              PIC X(26).
+       01  WS-HIGH-WATER-TS            PIC X(26) VALUE SPACES.
+       01  WS-PREV-POSTCODE            PIC X(8)  VALUE SPACES.
+       01  WS-REPORT-CUSNUM            PIC 9(10) VALUE ZERO.
+       01  DB2-OUT-FIELDS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+           03 DB2-FIRSTNAME            PIC X(10).
+           03 DB2-LASTNAME             PIC X(20).
+           03 DB2-POSTCODE             PIC X(8).
+           03 DB2-REGISTRATIONTS       PIC X(26).
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE EXTRACT-CURSOR CURSOR FOR
+             SELECT CUSTOMERNUMBER, FIRSTNAME, LASTNAME, POSTCODE,
+                    REGISTRATIONTS
+               FROM CUSTOMER
+              WHERE REGISTRATIONTS > :WS-LAST-RUN-TS
+              ORDER BY POSTCODE, CUSTOMERNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-RUN.
+           PERFORM PROCESS-CUSTOMERS UNTIL END-OF-CUSTOMERS.
+           PERFORM TERMINATE-RUN.
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+      *================================================================*
+      * Pick up the high-water mark from the last run, then open the   *
+      * cursor for everything registered since then                   *
+      *================================================================*
+           DISPLAY 'RAEXTRC1 - DAILY NEW CUSTOMER EXTRACT STARTING'
+           MOVE ZERO TO WS-EXTRACT-COUNT
+           MOVE '0001-01-01-00.00.00.000000' TO WS-LAST-RUN-TS
+           OPEN OUTPUT NEWCUST-EXTRACT-FILE
+           IF NOT NEWCUSTX-OK
+             DISPLAY 'NEWCUSTX OPEN FAILED - FILE STATUS '
+                     WS-NEWCUSTX-STATUS
+             SET END-OF-CUSTOMERS TO TRUE
+           ELSE
+             PERFORM READ-CONTROL-ROW
+             MOVE WS-LAST-RUN-TS TO WS-HIGH-WATER-TS
+             EXEC SQL
+               OPEN EXTRACT-CURSOR
+             END-EXEC
+             PERFORM FETCH-NEXT-CUSTOMER
+           END-IF
+           EXIT.
+
+       READ-CONTROL-ROW.
+      *================================================================*
+      * No control row yet means this is the first run ever - extract  *
+      * every customer on file                                         *
+      *================================================================*
+           EXEC SQL
+             SELECT LASTRUNTS
+               INTO :WS-LAST-RUN-TS
+               FROM EXTRACT_CONTROL
+              WHERE EXTRACTNAME = 'NEWCUST'
+           END-EXEC
+           IF SQLCODE EQUAL ZERO
+             SET CONTROL-ROW-FOUND TO TRUE
+           END-IF
+           EXIT.
+
+       FETCH-NEXT-CUSTOMER.
+      *================================================================*
+      * Fetch the next customer registered since the last run          *
+      *================================================================*
+           EXEC SQL
+             FETCH EXTRACT-CURSOR
+              INTO :DB2-CUSTOMERNUM-INT, :DB2-FIRSTNAME, :DB2-LASTNAME,
+                   :DB2-POSTCODE, :DB2-REGISTRATIONTS
+           END-EXEC
+           IF SQLCODE EQUAL ZERO
+             ADD 1 TO WS-EXTRACT-COUNT
+           ELSE
+             SET END-OF-CUSTOMERS TO TRUE
+           END-IF
+           EXIT.
+
+       PROCESS-CUSTOMERS.
+      *================================================================*
+      * Report this customer and track the latest registration seen    *
+      *================================================================*
+           PERFORM REPORT-CUSTOMER
+           IF DB2-REGISTRATIONTS IS GREATER THAN WS-HIGH-WATER-TS
+             MOVE DB2-REGISTRATIONTS TO WS-HIGH-WATER-TS
+           END-IF
+           PERFORM FETCH-NEXT-CUSTOMER
+           EXIT.
+
+       REPORT-CUSTOMER.
+      *================================================================*
+      * Write the extract line, breaking on postcode, and the matching *
+      * record onto the NEWCUSTX feed marketing/compliance pick up      *
+      *================================================================*
+           IF DB2-POSTCODE NOT EQUAL WS-PREV-POSTCODE
+             DISPLAY ' '
+             DISPLAY 'POSTCODE: ' DB2-POSTCODE
+             MOVE DB2-POSTCODE TO WS-PREV-POSTCODE
+           END-IF
+           MOVE DB2-CUSTOMERNUM-INT TO WS-REPORT-CUSNUM
+           DISPLAY '  ' WS-REPORT-CUSNUM ' ' DB2-FIRSTNAME ' '
+                   DB2-LASTNAME ' ' DB2-REGISTRATIONTS
+           MOVE WS-REPORT-CUSNUM     TO XR-CUSTOMERNUM
+           MOVE DB2-FIRSTNAME        TO XR-FIRSTNAME
+           MOVE DB2-LASTNAME         TO XR-LASTNAME
+           MOVE DB2-POSTCODE         TO XR-POSTCODE
+           MOVE DB2-REGISTRATIONTS   TO XR-REGISTRATIONTS
+           WRITE NEWCUST-EXTRACT-RECORD
+           IF NOT NEWCUSTX-OK
+             DISPLAY 'NEWCUSTX WRITE FAILED - FILE STATUS '
+                     WS-NEWCUSTX-STATUS
+           END-IF
+           EXIT.
+
+       TERMINATE-RUN.
+      *================================================================*
+      * Close the cursor, save the new high-water mark and print the   *
+      * run summary                                                    *
+      *================================================================*
+           EXEC SQL
+             CLOSE EXTRACT-CURSOR
+           END-EXEC
+           CLOSE NEWCUST-EXTRACT-FILE
+           IF WS-EXTRACT-COUNT NOT EQUAL ZERO
+             PERFORM SAVE-CONTROL-ROW
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'CUSTOMERS EXTRACTED   : ' WS-EXTRACT-COUNT
+           DISPLAY 'RAEXTRC1 - DAILY NEW CUSTOMER EXTRACT COMPLETE'
+           EXIT.
+
+       SAVE-CONTROL-ROW.
+      *================================================================*
+      * Remember how far we got so the next run starts from here       *
+      *================================================================*
+           IF CONTROL-ROW-FOUND
+             EXEC SQL
+               UPDATE EXTRACT_CONTROL
+                  SET LASTRUNTS = :WS-HIGH-WATER-TS
+                WHERE EXTRACTNAME = 'NEWCUST'
+             END-EXEC
+           ELSE
+             EXEC SQL
+               INSERT INTO EXTRACT_CONTROL (EXTRACTNAME, LASTRUNTS)
+                    VALUES ('NEWCUST', :WS-HIGH-WATER-TS)
+             END-EXEC
+           END-IF
+           EXIT.
