@@ -0,0 +1,113 @@
+      **************************************************************************
+      * Program: RARECON1
+      * Purpose: Nightly reconciliation of CUSTOMER rows against the
+      *          CUSTOMER_SECURE table maintained by LGACDB02, reporting
+      *          any customer numbers with no matching secret record so
+      *          they can be fixed or voided before a customer calls in
+      *          unable to log on.
+      **************************************************************************
+      * Modification history
+      * ------------------------------------------------------------------
+      * 2026-08-09  Initial version.
+      **************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RARECON1.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88 END-OF-CUSTOMERS                   VALUE 'Y'.
+       01  WS-CUSTOMER-COUNT           PIC S9(9) COMP VALUE ZERO.
+       01  WS-ORPHAN-COUNT             PIC S9(9) COMP VALUE ZERO.
+       01  WS-SECURE-COUNT             PIC S9(9) COMP VALUE ZERO.
+       01  WS-REPORT-CUSNUM            PIC 9(10) VALUE ZERO.
+       01  DB2-OUT-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT   PIC S9(9) COMP.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE CUST-CURSOR CURSOR FOR
+             SELECT CUSTOMERNUMBER
+               FROM CUSTOMER
+              ORDER BY CUSTOMERNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-RUN.
+           PERFORM PROCESS-CUSTOMERS UNTIL END-OF-CUSTOMERS.
+           PERFORM TERMINATE-RUN.
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+      *================================================================*
+      * Open the customer cursor and prime the loop with the first row *
+      *================================================================*
+           DISPLAY 'RARECON1 - CUSTOMER SECRET RECONCILIATION STARTING'
+           MOVE ZERO TO WS-CUSTOMER-COUNT
+           MOVE ZERO TO WS-ORPHAN-COUNT
+           EXEC SQL
+             OPEN CUST-CURSOR
+           END-EXEC
+           PERFORM FETCH-NEXT-CUSTOMER
+           EXIT.
+
+       FETCH-NEXT-CUSTOMER.
+      *================================================================*
+      * Fetch the next CUSTOMER row, or flag end of data               *
+      *================================================================*
+           EXEC SQL
+             FETCH CUST-CURSOR INTO :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           IF SQLCODE EQUAL ZERO
+             ADD 1 TO WS-CUSTOMER-COUNT
+           ELSE
+             SET END-OF-CUSTOMERS TO TRUE
+           END-IF
+           EXIT.
+
+       PROCESS-CUSTOMERS.
+      *================================================================*
+      * Check this customer against CUSTOMER_SECURE and move on        *
+      *================================================================*
+           PERFORM CHECK-SECURE-RECORD
+           PERFORM FETCH-NEXT-CUSTOMER
+           EXIT.
+
+       CHECK-SECURE-RECORD.
+      *================================================================*
+      * A CUSTOMER row with no matching CUSTOMER_SECURE row was left   *
+      * orphaned by a failed LGACDB02 link during registration         *
+      *================================================================*
+           MOVE ZERO TO WS-SECURE-COUNT
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-SECURE-COUNT
+               FROM CUSTOMER_SECURE
+              WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+           IF WS-SECURE-COUNT EQUAL ZERO
+             ADD 1 TO WS-ORPHAN-COUNT
+             MOVE DB2-CUSTOMERNUM-INT TO WS-REPORT-CUSNUM
+             DISPLAY 'ORPHANED CUSTOMER - NO SECRET RECORD: '
+                     WS-REPORT-CUSNUM
+           END-IF
+           EXIT.
+
+       TERMINATE-RUN.
+      *================================================================*
+      * Close the cursor and print the run summary                     *
+      *================================================================*
+           EXEC SQL
+             CLOSE CUST-CURSOR
+           END-EXEC
+           DISPLAY 'CUSTOMERS CHECKED     : ' WS-CUSTOMER-COUNT
+           DISPLAY 'ORPHANED CUSTOMERS    : ' WS-ORPHAN-COUNT
+           DISPLAY 'RARECON1 - CUSTOMER SECRET RECONCILIATION COMPLETE'
+           EXIT.
