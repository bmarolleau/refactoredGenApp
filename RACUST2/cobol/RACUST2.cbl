@@ -0,0 +1,274 @@
+      **************************************************************************
+      * Program: RACUST2
+      * Purpose: Companion transaction to RACUST1 - looks up an existing
+      *          customer by CA-CUSTOMER-NUM, or corrects the house name,
+      *          postcode, phone numbers or email address on file for
+      *          them, using the same LGCMAREA commarea layout RACUST1
+      *          uses on the ADD path.
+      *
+      *          CA-REQUEST-ID selects the function:
+      *             'INQCUS' - return the customer's current details
+      *             'UPDCUS' - update house name/postcode/phone/email
+      **************************************************************************
+      * Modification history
+      * ------------------------------------------------------------------
+      * 2026-08-09  Initial version.
+      **************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RACUST2.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'RACUST2-------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' RACUST2'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10) VALUE SPACES.
+             05 EM-SQLREQ              PIC X(16) VALUE SPACES.
+             05 FILLER                 PIC X(9)  VALUE ' SQLCODE='.
+             05 EM-SQLRC               PIC +9(5) USAGE DISPLAY.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN-UPD   PIC S9(4) COMP VALUE +233.
+      *    Format validation scratch fields - same checks RACUST1 runs
+      *    on the ADD path, applied here to the UPDCUS fields
+       01  WS-VALIDATION-SW            PIC X     VALUE 'Y'.
+           88 VALID-FORMAT                        VALUE 'Y'.
+           88 INVALID-FORMAT                      VALUE 'N'.
+       01  WS-FORMAT-CHECK-FIELDS.
+           03 WS-POSTCODE-CHECK        PIC X(8)   VALUE SPACES.
+           03 WS-PHONE-CHECK           PIC X(20)  VALUE SPACES.
+           03 WS-EMAIL-LOCAL           PIC X(100) VALUE SPACES.
+           03 WS-EMAIL-DOMAIN          PIC X(100) VALUE SPACES.
+           03 WS-AT-COUNT              PIC 9(2)   COMP VALUE ZERO.
+           03 WS-DOT-COUNT             PIC 9(2)   COMP VALUE ZERO.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA-1.
+           EXEC SQL
+             INCLUDE LGCMAREA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+
+      * initialize working storage variables
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               MOVE ' NO COMMAREA RECEIVED' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE
+
+      * a commarea shorter than the header cannot even carry a
+      * customer number to look up or update
+           IF EIBCALEN IS LESS THAN WS-CA-HEADER-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           IF CA-REQUEST-ID EQUAL 'INQCUS'
+      *      INQUIRE-CUSTOMER writes CA-FIRST-NAME through
+      *      CA-EMAIL-ADDRESS back into the commarea, so the caller
+      *      must have handed us one at least that long even though it
+      *      only needs to supply CA-CUSTOMER-NUM on input
+             IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN-UPD
+               MOVE '98' TO CA-RETURN-CODE
+             ELSE
+               PERFORM INQUIRE-CUSTOMER
+             END-IF
+           ELSE
+             IF CA-REQUEST-ID EQUAL 'UPDCUS'
+               IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN-UPD
+                 MOVE '98' TO CA-RETURN-CODE
+               ELSE
+                 PERFORM UPDATE-CUSTOMER
+               END-IF
+             ELSE
+               MOVE '96' TO CA-RETURN-CODE
+             END-IF
+           END-IF
+
+           EXEC CICS RETURN END-EXEC.
+
+       INQUIRE-CUSTOMER.
+      *================================================================*
+      * Return this customer's current details to the caller           *
+      *================================================================*
+           MOVE 'INQUIRE CUSTOMER' TO EM-SQLREQ
+           EXEC SQL
+             SELECT FIRSTNAME, LASTNAME, DATEOFBIRTH, HOUSENAME,
+                    HOUSENUMBER, POSTCODE, PHONEMOBILE, PHONEHOME,
+                    EMAILADDRESS
+               INTO :CA-FIRST-NAME, :CA-LAST-NAME, :CA-DOB,
+                    :CA-HOUSE-NAME, :CA-HOUSE-NUM, :CA-POSTCODE,
+                    :CA-PHONE-MOBILE, :CA-PHONE-HOME, :CA-EMAIL-ADDRESS
+               FROM CUSTOMER
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           IF SQLCODE EQUAL +100
+             MOVE '91' TO CA-RETURN-CODE
+           ELSE
+             IF SQLCODE NOT EQUAL ZERO
+               MOVE '92' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+             END-IF
+           END-IF
+           EXIT.
+
+       UPDATE-CUSTOMER.
+      *================================================================*
+      * Correct the maintainable fields for an existing customer       *
+      *================================================================*
+           PERFORM VALIDATE-CUSTOMER-FIELDS
+           IF INVALID-FORMAT
+             MOVE '95' TO CA-RETURN-CODE
+           ELSE
+             PERFORM UPDATE-CUSTOMER-ROW
+           END-IF
+           EXIT.
+
+       UPDATE-CUSTOMER-ROW.
+      *================================================================*
+      * Apply the update once the incoming fields have passed format   *
+      * validation                                                     *
+      *================================================================*
+           MOVE ' UPDATE CUSTOMER' TO EM-SQLREQ
+           EXEC SQL
+             UPDATE CUSTOMER
+                SET HOUSENAME    = :CA-HOUSE-NAME,
+                    POSTCODE     = :CA-POSTCODE,
+                    PHONEMOBILE  = :CA-PHONE-MOBILE,
+                    PHONEHOME    = :CA-PHONE-HOME,
+                    EMAILADDRESS = :CA-EMAIL-ADDRESS
+              WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC
+           IF SQLCODE EQUAL ZERO
+             IF SQLERRD(3) EQUAL ZERO
+               MOVE '91' TO CA-RETURN-CODE
+             END-IF
+           ELSE
+             MOVE '92' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           EXIT.
+
+       VALIDATE-CUSTOMER-FIELDS.
+      *================================================================*
+      * Same postcode/phone/email format checks RACUST1 runs before an
+      * INSERT-CUSTOMER, applied here before UPDATE-CUSTOMER-ROW so a
+      * maintenance call cannot put garbage data back onto a row that
+      * originally passed those checks on the ADD path
+      *================================================================*
+           SET VALID-FORMAT TO TRUE
+
+      *    UK postcode - non-blank, starts with a letter, holds at
+      *    least one digit and contains only letters/digits/spaces
+           IF CA-POSTCODE = SPACES
+             SET INVALID-FORMAT TO TRUE
+           ELSE
+             IF CA-POSTCODE(1:1) IS NOT ALPHABETIC
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CA-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789' TO SPACES
+             IF WS-POSTCODE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CA-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO SPACES
+             IF WS-POSTCODE-CHECK = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    UK phone numbers, when supplied - digits, spaces and the
+      *    usual "+ - ( )" punctuation only
+           IF CA-PHONE-MOBILE NOT = SPACES
+             MOVE CA-PHONE-MOBILE TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+           IF CA-PHONE-HOME NOT = SPACES
+             MOVE CA-PHONE-HOME TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    Email address, when supplied - exactly one @, something
+      *    either side of it, and at least one . in the domain part
+           IF CA-EMAIL-ADDRESS NOT = SPACES
+             MOVE ZERO TO WS-AT-COUNT
+             INSPECT CA-EMAIL-ADDRESS TALLYING WS-AT-COUNT FOR ALL '@'
+             IF WS-AT-COUNT NOT = 1
+               SET INVALID-FORMAT TO TRUE
+             ELSE
+               MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               UNSTRING CA-EMAIL-ADDRESS DELIMITED BY '@'
+                        INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               END-UNSTRING
+               MOVE ZERO TO WS-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES
+                                  OR WS-DOT-COUNT = ZERO
+                 SET INVALID-FORMAT TO TRUE
+               END-IF
+             END-IF
+           END-IF
+
+           EXIT.
+
+       WRITE-ERROR-MESSAGE.
+      * Save SQLCODE in message
+           MOVE SQLCODE TO EM-SQLRC
+      * Save the customer number this failure relates to
+           MOVE CA-CUSTOMER-NUM TO EM-CUSNUM
+      * Obtain and format current time and date
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE TO EM-DATE
+           MOVE WS-TIME TO EM-TIME
+      * Write output message to TDQ
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(ERROR-MSG)
+                     LENGTH(LENGTH OF ERROR-MSG)
+           END-EXEC.
+           EXIT.
