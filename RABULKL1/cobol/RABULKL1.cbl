@@ -0,0 +1,344 @@
+      **************************************************************************
+      * Program: RABULKL1
+      * Purpose: Bulk-load customers from a sequential extract (paper
+      *          backlog or legacy feed) using the same customer-number
+      *          assignment, duplicate check and CUSTOMER/secret record
+      *          creation RACUST1 performs per request, so onboarding a
+      *          block of records doesn't mean keying them in one at a
+      *          time. Produces a loaded/rejected summary count.
+      **************************************************************************
+      * Modification history
+      * ------------------------------------------------------------------
+      * 2026-08-09  Initial version.
+      **************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RABULKL1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-LOAD-FILE ASSIGN TO CUSTLOAD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTLOAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-LOAD-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-LOAD-RECORD.
+           03 CL-FIRST-NAME            PIC X(10).
+           03 CL-LAST-NAME             PIC X(20).
+           03 CL-DOB                   PIC X(10).
+           03 CL-HOUSE-NAME            PIC X(20).
+           03 CL-HOUSE-NUM             PIC X(4).
+           03 CL-POSTCODE              PIC X(8).
+           03 CL-PHONE-MOBILE          PIC X(20).
+           03 CL-PHONE-HOME            PIC X(20).
+           03 CL-EMAIL-ADDRESS         PIC X(100).
+      *    Customer-chosen password/PIN carried in from the source feed,
+      *    same as the caller-supplied CA-CUST-PASSWORD RACUST1 now takes
+           03 CL-PASSWORD              PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTLOAD-STATUS          PIC X(2)  VALUE '00'.
+           88 CUSTLOAD-OK                        VALUE '00'.
+           88 CUSTLOAD-EOF                       VALUE '10'.
+       01  WS-EOF-SW                   PIC X     VALUE 'N'.
+           88 END-OF-INPUT                       VALUE 'Y'.
+       01  WS-ROW-REJECTED-SW          PIC X     VALUE 'N'.
+           88 ROW-REJECTED                       VALUE 'Y'.
+       01  WS-LOAD-COUNT               PIC S9(9) COMP VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC S9(9) COMP VALUE ZERO.
+       01  WS-DUP-COUNT                PIC S9(9) COMP VALUE ZERO.
+       01  WS-REPORT-CUSNUM            PIC 9(10) VALUE ZERO.
+      *    Rows committed since the last COMMIT, and how many rows a
+      *    load this size should run between commits - a run of any
+      *    real volume must not hold locks/logs for the whole file
+       01  WS-ROWS-SINCE-COMMIT        PIC S9(4) COMP VALUE ZERO.
+       01  WS-COMMIT-INTERVAL          PIC S9(4) COMP VALUE +100.
+      *    Format validation scratch fields - same checks RACUST1 runs
+      *    on the online path, applied here to the CL- fields since a
+      *    paper/legacy feed is the least-trusted input, not the most
+       01  WS-VALIDATION-SW            PIC X     VALUE 'Y'.
+           88 VALID-FORMAT                        VALUE 'Y'.
+           88 INVALID-FORMAT                      VALUE 'N'.
+       01  WS-FORMAT-CHECK-FIELDS.
+           03 WS-POSTCODE-CHECK        PIC X(8)   VALUE SPACES.
+           03 WS-PHONE-CHECK           PIC X(20)  VALUE SPACES.
+           03 WS-EMAIL-LOCAL           PIC X(100) VALUE SPACES.
+           03 WS-EMAIL-DOMAIN          PIC X(100) VALUE SPACES.
+           03 WS-AT-COUNT              PIC 9(2)   COMP VALUE ZERO.
+           03 WS-DOT-COUNT             PIC 9(2)   COMP VALUE ZERO.
+       01  DB2-OUT-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT      PIC S9(9) COMP.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAINLINE SECTION.
+
+           PERFORM INITIALIZE-RUN.
+           PERFORM PROCESS-LOAD-RECORDS UNTIL END-OF-INPUT.
+           PERFORM TERMINATE-RUN.
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+      *================================================================*
+      * Open the load file and prime the loop with the first record    *
+      *================================================================*
+           DISPLAY 'RABULKL1 - BULK CUSTOMER LOAD STARTING'
+           MOVE ZERO TO WS-LOAD-COUNT
+           MOVE ZERO TO WS-REJECT-COUNT
+           MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+           OPEN INPUT CUSTOMER-LOAD-FILE
+           IF NOT CUSTLOAD-OK
+             DISPLAY 'CUSTLOAD OPEN FAILED - FILE STATUS '
+                     WS-CUSTLOAD-STATUS
+             SET END-OF-INPUT TO TRUE
+           ELSE
+             PERFORM READ-NEXT-RECORD
+           END-IF
+           EXIT.
+
+       READ-NEXT-RECORD.
+      *================================================================*
+      * Read the next load record, or flag end of file                 *
+      *================================================================*
+           READ CUSTOMER-LOAD-FILE
+             AT END
+               SET END-OF-INPUT TO TRUE
+           END-READ
+           IF NOT CUSTLOAD-OK AND NOT CUSTLOAD-EOF
+             DISPLAY 'CUSTLOAD READ FAILED - FILE STATUS '
+                     WS-CUSTLOAD-STATUS
+             SET END-OF-INPUT TO TRUE
+           END-IF
+           EXIT.
+
+       PROCESS-LOAD-RECORDS.
+      *================================================================*
+      * Format-validate, duplicate-check, then obtain a number and     *
+      * create the customer and secret rows for this record, the way  *
+      * RACUST1 does per call                                         *
+      *================================================================*
+           PERFORM VALIDATE-LOAD-FIELDS
+           IF INVALID-FORMAT
+             ADD 1 TO WS-REJECT-COUNT
+             DISPLAY 'REJECTED - INVALID POSTCODE/PHONE/EMAIL FORMAT: '
+                     CL-FIRST-NAME ' ' CL-LAST-NAME
+           ELSE
+             PERFORM CHECK-DUPLICATE-CUSTOMER
+             IF WS-DUP-COUNT NOT EQUAL ZERO
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY 'REJECTED - LIKELY DUPLICATE: ' CL-FIRST-NAME ' '
+                       CL-LAST-NAME
+             ELSE
+               PERFORM INSERT-CUSTOMER-ROW
+               IF ROW-REJECTED
+                 ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                 PERFORM INSERT-SECRET-ROW
+                 IF ROW-REJECTED
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY 'CUSTOMER ' WS-REPORT-CUSNUM
+                    ' LOADED WITH NO SECRET RECORD - SEE RECONCILIATION'
+                 ELSE
+                   ADD 1 TO WS-LOAD-COUNT
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           PERFORM COMMIT-IF-DUE
+           PERFORM READ-NEXT-RECORD
+           EXIT.
+
+       VALIDATE-LOAD-FIELDS.
+      *================================================================*
+      * Same postcode/phone/email format checks RACUST1 runs before an
+      * INSERT-CUSTOMER, applied here to the incoming CL- fields
+      *================================================================*
+           SET VALID-FORMAT TO TRUE
+
+      *    UK postcode - non-blank, starts with a letter, holds at
+      *    least one digit and contains only letters/digits/spaces
+           IF CL-POSTCODE = SPACES
+             SET INVALID-FORMAT TO TRUE
+           ELSE
+             IF CL-POSTCODE(1:1) IS NOT ALPHABETIC
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CL-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789' TO SPACES
+             IF WS-POSTCODE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CL-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO SPACES
+             IF WS-POSTCODE-CHECK = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    UK phone numbers, when supplied - digits, spaces and the
+      *    usual "+ - ( )" punctuation only
+           IF CL-PHONE-MOBILE NOT = SPACES
+             MOVE CL-PHONE-MOBILE TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+           IF CL-PHONE-HOME NOT = SPACES
+             MOVE CL-PHONE-HOME TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    Email address, when supplied - exactly one @, something
+      *    either side of it, and at least one . in the domain part
+           IF CL-EMAIL-ADDRESS NOT = SPACES
+             MOVE ZERO TO WS-AT-COUNT
+             INSPECT CL-EMAIL-ADDRESS TALLYING WS-AT-COUNT FOR ALL '@'
+             IF WS-AT-COUNT NOT = 1
+               SET INVALID-FORMAT TO TRUE
+             ELSE
+               MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               UNSTRING CL-EMAIL-ADDRESS DELIMITED BY '@'
+                        INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               END-UNSTRING
+               MOVE ZERO TO WS-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES
+                                  OR WS-DOT-COUNT = ZERO
+                 SET INVALID-FORMAT TO TRUE
+               END-IF
+             END-IF
+           END-IF
+
+           EXIT.
+
+       COMMIT-IF-DUE.
+      *================================================================*
+      * Commit every WS-COMMIT-INTERVAL rows so a load of any real      *
+      * volume does not run as a single, lock/log-exhausting unit of    *
+      * work and does not lose every row already loaded on an abend     *
+      *================================================================*
+           ADD 1 TO WS-ROWS-SINCE-COMMIT
+           IF WS-ROWS-SINCE-COMMIT NOT LESS THAN WS-COMMIT-INTERVAL
+             EXEC SQL
+               COMMIT
+             END-EXEC
+             MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+           END-IF
+           EXIT.
+
+       CHECK-DUPLICATE-CUSTOMER.
+      *================================================================*
+      * Same likely-match check RACUST1 runs before inserting a new    *
+      * customer - same name, date of birth and postcode already on    *
+      * file                                                           *
+      *================================================================*
+           MOVE ZERO TO WS-DUP-COUNT
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-DUP-COUNT
+               FROM CUSTOMER
+              WHERE FIRSTNAME = :CL-FIRST-NAME
+                AND LASTNAME = :CL-LAST-NAME
+                AND DATEOFBIRTH = :CL-DOB
+                AND POSTCODE = :CL-POSTCODE
+           END-EXEC
+           EXIT.
+
+       INSERT-CUSTOMER-ROW.
+      *================================================================*
+      * No CICS named counter service is available to a batch program, *
+      * so the customer number always comes from the DB2 identity      *
+      * column, the same fallback RACUST1 uses when GENACUSTNUM is down*
+      *================================================================*
+           MOVE 'N' TO WS-ROW-REJECTED-SW
+           EXEC SQL
+             INSERT INTO CUSTOMER
+                       ( CUSTOMERNUMBER,
+                         FIRSTNAME,
+                         LASTNAME,
+                         DATEOFBIRTH,
+                         HOUSENAME,
+                         HOUSENUMBER,
+                         POSTCODE,
+                         PHONEMOBILE,
+                         PHONEHOME,
+                         EMAILADDRESS,
+                         REGISTRATIONTS )
+                VALUES ( DEFAULT,
+                         :CL-FIRST-NAME,
+                         :CL-LAST-NAME,
+                         :CL-DOB,
+                         :CL-HOUSE-NAME,
+                         :CL-HOUSE-NUM,
+                         :CL-POSTCODE,
+                         :CL-PHONE-MOBILE,
+                         :CL-PHONE-HOME,
+                         :CL-EMAIL-ADDRESS,
+                         CURRENT TIMESTAMP )
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+             MOVE 'Y' TO WS-ROW-REJECTED-SW
+             DISPLAY 'CUSTOMER INSERT FAILED SQLCODE=' SQLCODE
+           ELSE
+             EXEC SQL
+               SET :DB2-CUSTOMERNUM-INT = IDENTITY_VAL_LOCAL()
+             END-EXEC
+             MOVE DB2-CUSTOMERNUM-INT TO WS-REPORT-CUSNUM
+           END-IF
+           EXIT.
+
+       INSERT-SECRET-ROW.
+      *================================================================*
+      * Direct equivalent of the LGACDB02 secret-record insert - a     *
+      * batch program cannot issue EXEC CICS LINK outside a CICS task  *
+      *================================================================*
+           MOVE 'N' TO WS-ROW-REJECTED-SW
+           EXEC SQL
+             INSERT INTO CUSTOMER_SECURE
+                       ( CUSTOMERNUMBER,
+                         CUSTOMERPASS,
+                         STATE_INDICATOR,
+                         PASS_CHANGES )
+                VALUES ( :DB2-CUSTOMERNUM-INT,
+                         :CL-PASSWORD,
+                         'N',
+                         0 )
+           END-EXEC
+           IF SQLCODE NOT EQUAL ZERO
+             MOVE 'Y' TO WS-ROW-REJECTED-SW
+             DISPLAY 'SECRET INSERT FAILED SQLCODE=' SQLCODE
+           END-IF
+           EXIT.
+
+       TERMINATE-RUN.
+      *================================================================*
+      * Flush any rows loaded since the last commit, close the load     *
+      * file and print the run summary                                 *
+      *================================================================*
+           IF WS-ROWS-SINCE-COMMIT NOT EQUAL ZERO
+             EXEC SQL
+               COMMIT
+             END-EXEC
+           END-IF
+           CLOSE CUSTOMER-LOAD-FILE
+           DISPLAY 'CUSTOMERS LOADED      : ' WS-LOAD-COUNT
+           DISPLAY 'CUSTOMERS REJECTED    : ' WS-REJECT-COUNT
+           DISPLAY 'RABULKL1 - BULK CUSTOMER LOAD COMPLETE'
+           EXIT.
