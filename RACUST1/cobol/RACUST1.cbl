@@ -6,8 +6,26 @@
       * Project: $GenApp_8259598a-b6cd-4b00-9995-d42577756ab5                   
       * Generate SQL cursor hints: on (change behavior in settings)             
       **************************************************************************
-                                                                                
-       IDENTIFICATION DIVISION.                                                 
+      * Modification history
+      * ------------------------------------------------------------------
+      * 2026-08-09  Reject an incoming ADD when the same name, date of
+      *             birth and postcode already exists on file.
+      * 2026-08-09  Added a permanent CUSTOMER_AUDIT record for every
+      *             registration failure, not just a TDQ entry.
+      * 2026-08-09  Send an operator alert when the GENACUSTNUM named
+      *             counter is unavailable and we fall back to the
+      *             DB2 identity column.
+      * 2026-08-09  Validate postcode, phone and email format before
+      *             a new customer is inserted.
+      * 2026-08-09  Use the caller-supplied CA-CUST-PASSWORD instead of
+      *             a fixed default secret when calling LGACDB02.
+      * 2026-08-09  Allow an oversized commarea to carry a first-policy
+      *             section so registration can create it in one call.
+      * 2026-08-09  Stamp REGISTRATIONTS on each new CUSTOMER row so
+      *             downstream extracts can pick up new registrations.
+      **************************************************************************
+
+       IDENTIFICATION DIVISION.                                               
        PROGRAM-ID. RACUST1.                                                     
                                                                                 
        DATA DIVISION.                                                           
@@ -22,13 +40,17 @@
            03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.                        
            03 WS-CALEN                 PIC S9(4) COMP.                          
        01  WS-RESP                   PIC S9(8) COMP.                            
-       01  LastCustNum               PIC S9(8) COMP.                            
-       01  GENAcount                 PIC X(16) Value 'GENACUSTNUM'.             
-       01  GENApool                  PIC X(8)  Value 'GENA'.                    
-       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.                 
+       01  LastCustNum               PIC S9(8) COMP.
+       01  GENAcount                 PIC X(16) Value 'GENACUSTNUM'.
+       01  GENApool                  PIC X(8)  Value 'GENA'.
+       01  LastPolNum                PIC S9(8) COMP.
+       01  GENApolcount              PIC X(16) Value 'GENAPOLNUM'.
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
        01  WS-TIME                     PIC X(8)  VALUE SPACES.                  
-       01  WS-DATE                     PIC X(10) VALUE SPACES.                  
-       01  ERROR-MSG.                                                           
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+       01  WS-CUSNUM-DISPLAY           PIC 9(10) VALUE ZERO.
+       01  WS-ALERT-TEXT               PIC X(70) VALUE SPACES.
+       01  ERROR-MSG.                                                         
            03 EM-DATE                  PIC X(8)  VALUE SPACES.                  
            03 FILLER                   PIC X     VALUE SPACES.                  
            03 EM-TIME                  PIC X(6)  VALUE SPACES.                  
@@ -49,18 +71,57 @@
            03 D2-CUSTSECR-COUNT        PIC X(4).                                
            03 D2-CUSTSECR-STATE        PIC X.                                   
            03 D2-CUSTSECR-DATA         PIC X(32445).                            
-       01  CA-ERROR-MSG.                                                        
-           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.             
-           03 CA-DATA                  PIC X(90) VALUE SPACES.                  
-       77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.              
-       77 LGACVS01                     PIC X(8)  VALUE 'LGACVS01'.              
-       77 LGAC-NCS                     PIC X(2)  VALUE 'ON'.                    
-       01  WS-COMMAREA-LENGTHS.                                                 
-           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.                
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.                 
-           COPY LGPOLICY.                                                       
-       01  DB2-OUT-INTEGERS.                                                    
-           03 DB2-CUSTOMERNUM-INT   PIC S9(9) COMP.                             
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(90) VALUE SPACES.
+      *    Audit trail scratch fields for WRITE-AUDIT-RECORD
+       01  WS-AUDIT-FIELDS.
+           03 WS-AUDIT-RETCODE         PIC X(2)  VALUE SPACES.
+           03 WS-AUDIT-MSG             PIC X(80) VALUE SPACES.
+           03 WS-SAVE-SQLCODE          PIC S9(9) COMP-5 VALUE ZERO.
+      *    Stands in for WS-SAVE-SQLCODE when a failure being audited
+      *    is a LINK to LGACVS01/LGACDB02 rejecting the request, not a
+      *    SQL error - WRITE-ERROR-MESSAGE always captures the current
+      *    SQLCODE, which is stale (and misleadingly reads as success)
+      *    when no SQL has run since the last successful statement
+       77 WS-NONSQL-SQLCODE            PIC S9(9) COMP-5 VALUE -99999999.
+      *    Format validation scratch fields
+       01  WS-VALIDATION-SW            PIC X     VALUE 'Y'.
+           88 VALID-FORMAT                        VALUE 'Y'.
+           88 INVALID-FORMAT                      VALUE 'N'.
+       01  WS-FORMAT-CHECK-FIELDS.
+           03 WS-POSTCODE-CHECK        PIC X(8)   VALUE SPACES.
+           03 WS-PHONE-CHECK           PIC X(20)  VALUE SPACES.
+           03 WS-EMAIL-LOCAL           PIC X(100) VALUE SPACES.
+           03 WS-EMAIL-DOMAIN          PIC X(100) VALUE SPACES.
+           03 WS-AT-COUNT              PIC 9(2)   COMP VALUE ZERO.
+           03 WS-DOT-COUNT             PIC 9(2)   COMP VALUE ZERO.
+      *    Duplicate-customer check
+       01  WS-DUP-COUNT                PIC S9(9)  COMP VALUE ZERO.
+      *    Optional first-policy-on-registration switch
+       01  WS-POLICY-PRESENT-SW        PIC X     VALUE 'N'.
+           88 POLICY-DATA-PRESENT                VALUE 'Y'.
+       77 LGACDB02                     PIC X(8)  VALUE 'LGACDB02'.
+       77 LGACVS01                     PIC X(8)  VALUE 'LGACVS01'.
+       77 LGAC-NCS                     PIC X(2)  VALUE 'ON'.
+       77 LGAC-POL-NCS                 PIC X(2)  VALUE 'ON'.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+           03 WS-REQUIRED-CA-LEN-POL   PIC S9(4)      VALUE +0.
+      *    Sized off the actual CA-CUSTOMER-REQUEST/CA-CUST-PASSWORD/
+      *    CA-INITIAL-POLICY field layout in LGCMAREA - used only to
+      *    tell an ordinary ADD-customer call apart from one that has
+      *    also supplied a first-policy section, so this must not be
+      *    confused with WS-REQUIRED-CA-LEN above
+           03 WS-CA-CUSTOMER-SECT-LEN  PIC S9(4) COMP VALUE +215.
+           03 WS-CA-PASSWORD-LEN       PIC S9(4) COMP VALUE +32.
+           03 WS-CA-POLICY-SECT-LEN    PIC S9(4) COMP VALUE +57.
+           03 WS-REQUIRED-CA-LEN-CUST  PIC S9(4) COMP VALUE +0.
+           COPY LGPOLICY.
+       01  DB2-OUT-INTEGERS.
+           03 DB2-CUSTOMERNUM-INT   PIC S9(9) COMP.
+           03 DB2-POLICYNUM-INT     PIC S9(9) COMP.
                                                                                 
            EXEC SQL                                                             
              INCLUDE SQLCA                                                      
@@ -109,30 +170,90 @@
            MOVE EIBCALEN TO WS-CALEN.                                           
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA-1.                 
                                                                                 
-      * check commarea length                                                   
-           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN                           
-           ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN                           
-                                                                                
-      * if less set error return code and return to caller                      
-           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN                          
-             MOVE '98' TO CA-RETURN-CODE                                        
-             EXEC CICS RETURN END-EXEC                                          
-           END-IF                                                               
-                                                                                
-      * Call routine to Insert row in Customer table                   *        
-           PERFORM Obtain-CUSTOMER-Number.                                      
+      * check commarea length
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
+
+      * if less set error return code and return to caller
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * the customer-plus-password section a plain ADD call must carry,
+      * and that same length plus the first-policy section, worked out
+      * from the real CA-CUSTOMER-REQUEST/CA-CUST-PASSWORD/
+      * CA-INITIAL-POLICY field widths - not WS-CUSTOMER-LEN/
+      * WS-POLICY-LEN above, which are unrelated fixed minimums carried
+      * over from the original commarea-too-short check
+           MOVE WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN-CUST
+           ADD WS-CA-CUSTOMER-SECT-LEN WS-CA-PASSWORD-LEN
+                                    TO WS-REQUIRED-CA-LEN-CUST
+           ADD WS-CA-POLICY-SECT-LEN TO WS-REQUIRED-CA-LEN-CUST
+                                    GIVING WS-REQUIRED-CA-LEN-POL
+
+      * a commarea shorter than the full customer-plus-password section
+      * cannot carry CA-CUST-PASSWORD - without this check a caller
+      * still sending the old pre-password-length commarea would have
+      * whatever happens to follow it in storage read as the new
+      * customer's secret
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN-CUST
+             MOVE '99' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * an oversized commarea signals a first policy has been supplied
+      * alongside the customer details - it must carry the full policy
+      * section or we cannot tell what is missing
+           IF EIBCALEN IS GREATER THAN WS-REQUIRED-CA-LEN-CUST
+             IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN-POL
+               MOVE '97' TO CA-RETURN-CODE
+               EXEC CICS RETURN END-EXEC
+             ELSE
+               SET POLICY-DATA-PRESENT TO TRUE
+             END-IF
+           END-IF
+
+      * reject obviously malformed postcode/phone/email data before
+      * we spend a customer number and a database row on it
+           PERFORM VALIDATE-CUSTOMER-FIELDS
+           IF INVALID-FORMAT
+             MOVE '95' TO CA-RETURN-CODE
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * a matching name/DOB/postcode already on file is very likely the
+      * same person re-keyed, not a new customer
+           PERFORM CHECK-DUPLICATE-CUSTOMER
+           IF CA-RETURN-CODE NOT EQUAL '00'
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Call routine to Insert row in Customer table                   *
+           PERFORM Obtain-CUSTOMER-Number.
            PERFORM INSERT-CUSTOMER.                                             
                                                                                 
-           EXEC CICS LINK Program(LGACVS01)                                     
-                Commarea(DFHCOMMAREA-1)                                         
-                LENGTH(225)                                                     
-           END-EXEC.                                                            
-                                                                                
-           MOVE DB2-CUSTOMERNUM-INT TO D2-CUSTOMER-NUM.                         
-           Move '02ACUS'     To  D2-REQUEST-ID.                                 
-           move '5732fec825535eeafb8fac50fee3a8aa'                              
-                             To  D2-CUSTSECR-PASS.                              
-           Move '0000'       To  D2-CUSTSECR-COUNT.                             
+           EXEC CICS LINK Program(LGACVS01)
+                Commarea(DFHCOMMAREA-1)
+                LENGTH(225)
+           END-EXEC.
+
+           IF CA-RETURN-CODE NOT EQUAL 0
+             MOVE ' LGACVS01'         TO EM-SQLREQ
+             MOVE 'LGACVS01 VALIDATION LINK FAILED' TO WS-AUDIT-MSG
+             PERFORM WRITE-ERROR-MESSAGE
+      *      this is a rejected LINK, not a SQL error - do not let the
+      *      stale SQLCODE WRITE-ERROR-MESSAGE just captured read as
+      *      "SQL succeeded" in the permanent audit row
+             MOVE WS-NONSQL-SQLCODE TO WS-SAVE-SQLCODE
+             PERFORM WRITE-AUDIT-RECORD
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+           MOVE DB2-CUSTOMERNUM-INT TO D2-CUSTOMER-NUM.
+           Move '02ACUS'     To  D2-REQUEST-ID.
+           Move CA-CUST-PASSWORD  To  D2-CUSTSECR-PASS.
+           Move '0000'       To  D2-CUSTSECR-COUNT.
            Move 'N'          To  D2-CUSTSECR-STATE.                             
                                                                                 
            EXEC CICS LINK Program(LGACDB02)                                     
@@ -140,12 +261,25 @@
                 LENGTH(32500)                                                   
            END-EXEC.                                                            
                                                                                 
-           IF CA-RETURN-CODE NOT EQUAL 0                                        
-             EXEC CICS RETURN END-EXEC                                          
-           END-IF                                                               
-                                                                                
-      *    Return to caller                                                     
-           EXEC CICS RETURN END-EXEC.                                           
+           IF CA-RETURN-CODE NOT EQUAL 0
+             MOVE ' LGACDB02'         TO EM-SQLREQ
+             MOVE 'LGACDB02 SECRET LINK FAILED - ORPHANED CUSTOMER'
+                                      TO WS-AUDIT-MSG
+             PERFORM WRITE-ERROR-MESSAGE
+      *      this is a rejected LINK, not a SQL error - see the note
+      *      on the LGACVS01 failure above
+             MOVE WS-NONSQL-SQLCODE TO WS-SAVE-SQLCODE
+             PERFORM WRITE-AUDIT-RECORD
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      * Optionally create the customer's first policy in this call
+           IF POLICY-DATA-PRESENT
+             PERFORM CREATE-INITIAL-POLICY
+           END-IF
+
+      *    Return to caller
+           EXEC CICS RETURN END-EXEC.                                         
                                                                                 
        Obtain-CUSTOMER-Number.                                                  
                                                                                 
@@ -155,90 +289,306 @@
                          Resp(WS-RESP)                                          
            End-Exec.                                                            
            If WS-RESP Not = DFHRESP(NORMAL)                                     
-             MOVE 'NO' TO LGAC-NCS                                              
+             MOVE 'NO' TO LGAC-NCS
+             PERFORM ALERT-COUNTER-UNAVAILABLE
              Initialize DB2-CUSTOMERNUM-INT                                     
            ELSE                                                                 
-             Move LastCustNum  To DB2-CUSTOMERNUM-INT                           
-           End-If.                                                              
-                                                                                
-       INSERT-CUSTOMER.                                                         
-      *================================================================*        
-      * Insert row into Customer table based on customer number        *        
-      *================================================================*        
+             Move LastCustNum  To DB2-CUSTOMERNUM-INT
+           End-If.
+
+       ALERT-COUNTER-UNAVAILABLE.
+      * Let operations know the named counter pool is down as soon as
+      * we fall back to IDENTITY_VAL_LOCAL, rather than leaving it to
+      * be noticed later as a gap in CUSTOMERNUMBER sequencing
+           MOVE 'GENACUSTNUM COUNTER DOWN - USING DB2 IDENTITY'
+                                      TO WS-ALERT-TEXT
+           EXEC CICS WRITEOPERATOR
+                TEXT(WS-ALERT-TEXT)
+                TEXTLENGTH(LENGTH OF WS-ALERT-TEXT)
+           END-EXEC.
+           EXIT.
+
+       Obtain-POLICY-Number.
+
+           Exec CICS Get Counter(GENApolcount)
+                         Pool(GENApool)
+                         Value(LastPolNum)
+                         Resp(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             MOVE 'NO' TO LGAC-POL-NCS
+             PERFORM ALERT-POLICY-COUNTER-UNAVAILABLE
+             Initialize DB2-POLICYNUM-INT
+           ELSE
+             Move LastPolNum  To DB2-POLICYNUM-INT
+           End-If.
+
+       ALERT-POLICY-COUNTER-UNAVAILABLE.
+      * Same operator alert ALERT-COUNTER-UNAVAILABLE raises for
+      * GENACUSTNUM, raised here for GENAPOLNUM so a dead policy
+      * counter pool doesn't go unnoticed until POLICYNUMBER assignment
+      * is found to have a gap
+           MOVE 'GENAPOLNUM COUNTER DOWN - USING DB2 IDENTITY'
+                                      TO WS-ALERT-TEXT
+           EXEC CICS WRITEOPERATOR
+                TEXT(WS-ALERT-TEXT)
+                TEXTLENGTH(LENGTH OF WS-ALERT-TEXT)
+           END-EXEC.
+           EXIT.
+
+       VALIDATE-CUSTOMER-FIELDS.
+           SET VALID-FORMAT TO TRUE
+
+      *    UK postcode - non-blank, starts with a letter, holds at
+      *    least one digit and contains only letters/digits/spaces
+           IF CA-POSTCODE = SPACES
+             SET INVALID-FORMAT TO TRUE
+           ELSE
+             IF CA-POSTCODE(1:1) IS NOT ALPHABETIC
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CA-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789' TO SPACES
+             IF WS-POSTCODE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+             MOVE CA-POSTCODE TO WS-POSTCODE-CHECK
+             INSPECT WS-POSTCODE-CHECK CONVERTING
+                     'ABCDEFGHIJKLMNOPQRSTUVWXYZ' TO SPACES
+             IF WS-POSTCODE-CHECK = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    UK phone numbers, when supplied - digits, spaces and the
+      *    usual "+ - ( )" punctuation only
+           IF CA-PHONE-MOBILE NOT = SPACES
+             MOVE CA-PHONE-MOBILE TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+           IF CA-PHONE-HOME NOT = SPACES
+             MOVE CA-PHONE-HOME TO WS-PHONE-CHECK
+             INSPECT WS-PHONE-CHECK CONVERTING
+                     '0123456789+-() ' TO SPACES
+             IF WS-PHONE-CHECK NOT = SPACES
+               SET INVALID-FORMAT TO TRUE
+             END-IF
+           END-IF
+
+      *    Email address, when supplied - exactly one @, something
+      *    either side of it, and at least one . in the domain part
+           IF CA-EMAIL-ADDRESS NOT = SPACES
+             MOVE ZERO TO WS-AT-COUNT
+             INSPECT CA-EMAIL-ADDRESS TALLYING WS-AT-COUNT FOR ALL '@'
+             IF WS-AT-COUNT NOT = 1
+               SET INVALID-FORMAT TO TRUE
+             ELSE
+               MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               UNSTRING CA-EMAIL-ADDRESS DELIMITED BY '@'
+                        INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               END-UNSTRING
+               MOVE ZERO TO WS-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL '.'
+               IF WS-EMAIL-LOCAL = SPACES OR WS-EMAIL-DOMAIN = SPACES
+                                  OR WS-DOT-COUNT = ZERO
+                 SET INVALID-FORMAT TO TRUE
+               END-IF
+             END-IF
+           END-IF
+
+           EXIT.
+
+       CHECK-DUPLICATE-CUSTOMER.
+      *================================================================*
+      * Look for an existing customer with the same name, date of
+      * birth and postcode before we burn a customer number on what
+      * is very likely the same person keyed twice
+      *================================================================*
+           MOVE ZERO TO WS-DUP-COUNT
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-DUP-COUNT
+               FROM CUSTOMER
+              WHERE FIRSTNAME   = :CA-FIRST-NAME
+                AND LASTNAME    = :CA-LAST-NAME
+                AND DATEOFBIRTH = :CA-DOB
+                AND POSTCODE    = :CA-POSTCODE
+           END-EXEC
+           IF WS-DUP-COUNT GREATER THAN ZERO
+             MOVE '94' TO CA-RETURN-CODE
+           END-IF
+           EXIT.
+
+       INSERT-CUSTOMER.
+      *================================================================*
+      * Insert row into Customer table based on customer number        *
+      *================================================================*
            MOVE ' INSERT CUSTOMER' TO EM-SQLREQ                                 
       *================================================================*        
            IF LGAC-NCS = 'ON'                                                   
              EXEC SQL                                                           
-               INSERT INTO CUSTOMER                                             
-                         ( CUSTOMERNUMBER,                                      
-                           FIRSTNAME,                                           
-                           LASTNAME,                                            
-                           DATEOFBIRTH,                                         
-                           HOUSENAME,                                           
-                           HOUSENUMBER,                                         
-                           POSTCODE,                                            
-                           PHONEMOBILE,                                         
-                           PHONEHOME,                                           
-                           EMAILADDRESS )                                       
-                  VALUES ( :DB2-CUSTOMERNUM-INT,                                
-                           :CA-FIRST-NAME,                                      
-                           :CA-LAST-NAME,                                       
-                           :CA-DOB,                                             
-                           :CA-HOUSE-NAME,                                      
-                           :CA-HOUSE-NUM,                                       
-                           :CA-POSTCODE,                                        
-                           :CA-PHONE-MOBILE,                                    
-                           :CA-PHONE-HOME,                                      
-                           :CA-EMAIL-ADDRESS )                                  
-             END-EXEC                                                           
-             IF SQLCODE NOT EQUAL 0                                             
-               MOVE '90' TO CA-RETURN-CODE                                      
-               PERFORM WRITE-ERROR-MESSAGE                                      
-               EXEC CICS RETURN END-EXEC                                        
-             END-IF                                                             
-           ELSE                                                                 
-             EXEC SQL                                                           
-               INSERT INTO CUSTOMER                                             
-                         ( CUSTOMERNUMBER,                                      
-                           FIRSTNAME,                                           
-                           LASTNAME,                                            
-                           DATEOFBIRTH,                                         
-                           HOUSENAME,                                           
-                           HOUSENUMBER,                                         
-                           POSTCODE,                                            
-                           PHONEMOBILE,                                         
-                           PHONEHOME,                                           
-                           EMAILADDRESS )                                       
-                  VALUES ( DEFAULT,                                             
-                           :CA-FIRST-NAME,                                      
-                           :CA-LAST-NAME,                                       
-                           :CA-DOB,                                             
-                           :CA-HOUSE-NAME,                                      
-                           :CA-HOUSE-NUM,                                       
-                           :CA-POSTCODE,                                        
-                           :CA-PHONE-MOBILE,                                    
-                           :CA-PHONE-HOME,                                      
-                           :CA-EMAIL-ADDRESS )                                  
-             END-EXEC                                                           
-             IF SQLCODE NOT EQUAL 0                                             
-               MOVE '90' TO CA-RETURN-CODE                                      
-               PERFORM WRITE-ERROR-MESSAGE                                      
-               EXEC CICS RETURN END-EXEC                                        
-             END-IF                                                             
+               INSERT INTO CUSTOMER
+                         ( CUSTOMERNUMBER,
+                           FIRSTNAME,
+                           LASTNAME,
+                           DATEOFBIRTH,
+                           HOUSENAME,
+                           HOUSENUMBER,
+                           POSTCODE,
+                           PHONEMOBILE,
+                           PHONEHOME,
+                           EMAILADDRESS,
+                           REGISTRATIONTS )
+                  VALUES ( :DB2-CUSTOMERNUM-INT,
+                           :CA-FIRST-NAME,
+                           :CA-LAST-NAME,
+                           :CA-DOB,
+                           :CA-HOUSE-NAME,
+                           :CA-HOUSE-NUM,
+                           :CA-POSTCODE,
+                           :CA-PHONE-MOBILE,
+                           :CA-PHONE-HOME,
+                           :CA-EMAIL-ADDRESS,
+                           CURRENT TIMESTAMP )
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE 'CUSTOMER INSERT FAILED' TO WS-AUDIT-MSG
+               PERFORM WRITE-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
+               EXEC CICS RETURN END-EXEC
+             END-IF
+           ELSE
+             EXEC SQL
+               INSERT INTO CUSTOMER
+                         ( CUSTOMERNUMBER,
+                           FIRSTNAME,
+                           LASTNAME,
+                           DATEOFBIRTH,
+                           HOUSENAME,
+                           HOUSENUMBER,
+                           POSTCODE,
+                           PHONEMOBILE,
+                           PHONEHOME,
+                           EMAILADDRESS,
+                           REGISTRATIONTS )
+                  VALUES ( DEFAULT,
+                           :CA-FIRST-NAME,
+                           :CA-LAST-NAME,
+                           :CA-DOB,
+                           :CA-HOUSE-NAME,
+                           :CA-HOUSE-NUM,
+                           :CA-POSTCODE,
+                           :CA-PHONE-MOBILE,
+                           :CA-PHONE-HOME,
+                           :CA-EMAIL-ADDRESS,
+                           CURRENT TIMESTAMP )
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               MOVE 'CUSTOMER INSERT FAILED' TO WS-AUDIT-MSG
+               PERFORM WRITE-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
+               EXEC CICS RETURN END-EXEC
+             END-IF
       *    get value of assigned customer number                                
                EXEC SQL                                                         
                  SET :DB2-CUSTOMERNUM-INT = IDENTITY_VAL_LOCAL()                
                END-EXEC                                                         
            END-IF.                                                              
                                                                                 
-           MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM.                         
-                                                                                
-           EXIT.                                                                
-                                                                                
-       WRITE-ERROR-MESSAGE.                                                     
-      * Save SQLCODE in message                                                 
-           MOVE SQLCODE TO EM-SQLRC                                             
-      * Obtain and format current time and date                                 
+           MOVE DB2-CUSTOMERNUM-INT TO CA-CUSTOMER-NUM.
+
+           EXIT.
+
+       CREATE-INITIAL-POLICY.
+      *================================================================*
+      * Optionally create the customer's first policy in the same
+      * commarea call instead of a separate round trip
+      *================================================================*
+           MOVE ' INSERT POLICY' TO EM-SQLREQ
+           PERFORM Obtain-POLICY-Number
+           IF LGAC-POL-NCS = 'ON'
+             EXEC SQL
+               INSERT INTO POLICY
+                         ( POLICYNUMBER,
+                           CUSTOMERNUMBER,
+                           ISSUEDATE,
+                           EXPIRYDATE,
+                           POLICYTYPE,
+                           LASTCHANGED,
+                           BROKERID,
+                           BROKERSREFERENCE,
+                           PAYMENT )
+                  VALUES ( :DB2-POLICYNUM-INT,
+                           :DB2-CUSTOMERNUM-INT,
+                           :CA-IP-ISSUE-DATE,
+                           :CA-IP-EXPIRY-DATE,
+                           :CA-IP-POLICY-TYPE,
+                           CURRENT TIMESTAMP,
+                           :CA-IP-BROKERID,
+                           :CA-IP-BROKERSREF,
+                           :CA-IP-PAYMENT )
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE '93' TO CA-RETURN-CODE
+               MOVE 'INITIAL POLICY INSERT FAILED' TO WS-AUDIT-MSG
+               PERFORM WRITE-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
+               EXEC CICS RETURN END-EXEC
+             END-IF
+           ELSE
+             EXEC SQL
+               INSERT INTO POLICY
+                         ( POLICYNUMBER,
+                           CUSTOMERNUMBER,
+                           ISSUEDATE,
+                           EXPIRYDATE,
+                           POLICYTYPE,
+                           LASTCHANGED,
+                           BROKERID,
+                           BROKERSREFERENCE,
+                           PAYMENT )
+                  VALUES ( DEFAULT,
+                           :DB2-CUSTOMERNUM-INT,
+                           :CA-IP-ISSUE-DATE,
+                           :CA-IP-EXPIRY-DATE,
+                           :CA-IP-POLICY-TYPE,
+                           CURRENT TIMESTAMP,
+                           :CA-IP-BROKERID,
+                           :CA-IP-BROKERSREF,
+                           :CA-IP-PAYMENT )
+             END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE '93' TO CA-RETURN-CODE
+               MOVE 'INITIAL POLICY INSERT FAILED' TO WS-AUDIT-MSG
+               PERFORM WRITE-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
+               EXEC CICS RETURN END-EXEC
+             END-IF
+             EXEC SQL
+               SET :DB2-POLICYNUM-INT = IDENTITY_VAL_LOCAL()
+             END-EXEC
+           END-IF
+
+           MOVE DB2-POLICYNUM-INT TO CA-IP-POLICY-NUM
+
+           EXIT.
+
+       WRITE-ERROR-MESSAGE.
+      * Save SQLCODE in message
+           MOVE SQLCODE TO WS-SAVE-SQLCODE
+           MOVE SQLCODE TO EM-SQLRC
+      * Save the customer number this failure relates to
+           MOVE DB2-CUSTOMERNUM-INT TO WS-CUSNUM-DISPLAY
+           MOVE WS-CUSNUM-DISPLAY TO EM-CUSNUM
+      * Obtain and format current time and date                               
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)                                
            END-EXEC                                                             
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)                             
@@ -267,7 +617,34 @@
                          LENGTH(LENGTH OF CA-ERROR-MSG)                         
                END-EXEC                                                         
              END-IF                                                             
-           END-IF.                                                              
-           EXIT.                                                                
-                                                                                
-           EXIT PROGRAM.                                                        
+           END-IF.
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+      *================================================================*
+      * Permanent, queryable record of a failed registration - keyed
+      * by customer number and timestamp so compliance can answer
+      * "did this registration go through" long after the TDQ entry
+      * has scrolled off
+      *================================================================*
+           MOVE CA-RETURN-CODE TO WS-AUDIT-RETCODE
+           EXEC SQL
+             INSERT INTO CUSTOMER_AUDIT
+                       ( CUSTOMERNUMBER,
+                         AUDITDATE,
+                         AUDITTIME,
+                         REQUESTID,
+                         RETURNCODE,
+                         SQLRETCODE,
+                         AUDITMESSAGE )
+                VALUES ( :DB2-CUSTOMERNUM-INT,
+                         CURRENT DATE,
+                         CURRENT TIME,
+                         :EM-SQLREQ,
+                         :WS-AUDIT-RETCODE,
+                         :WS-SAVE-SQLCODE,
+                         :WS-AUDIT-MSG )
+           END-EXEC.
+           EXIT.
+
+           EXIT PROGRAM.                                                      
