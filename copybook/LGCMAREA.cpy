@@ -0,0 +1,132 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *               COPYBOOK for COMMAREA structure                  *
+      *                                                                *
+      *   This commarea can be used for all functions                  *
+      *                                                                *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+           03 CA-REQUEST-ID            PIC X(6).
+           03 CA-RETURN-CODE           PIC 9(2).
+           03 CA-CUSTOMER-NUM          PIC 9(10).
+           03 CA-REQUEST-SPECIFIC      PIC X(32482).
+      *    Fields used in INQ All and ADD customer
+           03 CA-CUSTOMER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-FIRST-NAME         PIC X(10).
+              05 CA-LAST-NAME          PIC X(20).
+              05 CA-DOB                PIC X(10).
+              05 CA-HOUSE-NAME         PIC X(20).
+              05 CA-HOUSE-NUM          PIC X(4).
+              05 CA-POSTCODE           PIC X(8).
+              05 CA-NUM-POLICIES       PIC 9(3).
+              05 CA-PHONE-MOBILE       PIC X(20).
+              05 CA-PHONE-HOME         PIC X(20).
+              05 CA-EMAIL-ADDRESS      PIC X(100).
+      *       Customer-chosen password/PIN captured at signup, passed
+      *       to LGACDB02 in place of a fixed default secret
+              05 CA-CUST-PASSWORD      PIC X(32).
+              05 CA-POLICY-DATA        PIC X(32235).
+      *       Initial policy details, optionally supplied on the same
+      *       ADD customer request so a first policy can be created in
+      *       the same call
+              05 CA-INITIAL-POLICY REDEFINES CA-POLICY-DATA.
+                 07 CA-IP-POLICY-TYPE    PIC X.
+                 07 CA-IP-ISSUE-DATE     PIC X(10).
+                 07 CA-IP-EXPIRY-DATE    PIC X(10).
+                 07 CA-IP-BROKERID       PIC 9(10).
+                 07 CA-IP-BROKERSREF     PIC X(10).
+                 07 CA-IP-PAYMENT        PIC 9(6).
+      *          Assigned policy number, returned to the caller
+                 07 CA-IP-POLICY-NUM     PIC 9(10).
+                 07 FILLER               PIC X(32178).
+      *    Fields used in Customer security call
+           03 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-CUSTSECR-PASS      PIC X(32).
+              05 CA-CUSTSECR-COUNT     PIC X(4).
+              05 CA-CUSTSECR-STATE     PIC X.
+              05 CA-CUSTSECR-DATA      PIC X(32445).
+      *    Fields used in INQ, UPD, ADD & DELETE policy
+           03 CA-POLICY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-POLICY-NUM         PIC 9(10).
+      *       Common policy details
+              05 CA-POLICY-COMMON.
+                 07 CA-ISSUE-DATE      PIC X(10).
+                 07 CA-EXPIRY-DATE     PIC X(10).
+                 07 CA-LASTCHANGED     PIC X(26).
+                 07 CA-BROKERID        PIC 9(10).
+                 07 CA-BROKERSREF      PIC X(10).
+                 07 CA-PAYMENT         PIC 9(6).
+              05 CA-POLICY-SPECIFIC    PIC X(32400).
+      *       Endowment policy description
+              05 CA-ENDOWMENT REDEFINES CA-POLICY-SPECIFIC.
+                 07 CA-E-WITH-PROFITS    PIC X.
+                 07 CA-E-EQUITIES        PIC X.
+                 07 CA-E-MANAGED-FUND    PIC X.
+                 07 CA-E-FUND-NAME       PIC X(10).
+                 07 CA-E-TERM            PIC 99.
+                 07 CA-E-SUM-ASSURED     PIC 9(6).
+                 07 CA-E-LIFE-ASSURED    PIC X(31).
+                 07 CA-E-PADDING-DATA    PIC X(32348).
+      *       House policy description
+              05 CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
+                 07 CA-H-PROPERTY-TYPE   PIC X(15).
+                 07 CA-H-BEDROOMS        PIC 9(3).
+                 07 CA-H-VALUE           PIC 9(8).
+                 07 CA-H-HOUSE-NAME      PIC X(20).
+                 07 CA-H-HOUSE-NUMBER    PIC X(4).
+                 07 CA-H-POSTCODE        PIC X(8).
+                 07 CA-H-FILLER          PIC X(32342).
+      *       Motor policy description
+              05 CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
+                 07 CA-M-MAKE            PIC X(15).
+                 07 CA-M-MODEL           PIC X(15).
+                 07 CA-M-VALUE           PIC 9(6).
+                 07 CA-M-REGNUMBER       PIC X(7).
+                 07 CA-M-COLOUR          PIC X(8).
+                 07 CA-M-CC              PIC 9(4).
+                 07 CA-M-MANUFACTURED    PIC X(10).
+                 07 CA-M-PREMIUM         PIC 9(6).
+                 07 CA-M-ACCIDENTS       PIC 9(6).
+                 07 CA-M-FILLER          PIC X(32323).
+      *       Commercial policy description
+              05 CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
+                 07 CA-B-Address         PIC X(255).
+                 07 CA-B-Postcode        PIC X(8).
+                 07 CA-B-Latitude        PIC X(11).
+                 07 CA-B-Longitude       PIC X(11).
+                 07 CA-B-Customer        PIC X(255).
+                 07 CA-B-PropType        PIC X(255).
+                 07 CA-B-FirePeril       PIC 9(4).
+                 07 CA-B-FirePremium     PIC 9(8).
+                 07 CA-B-CrimePeril      PIC 9(4).
+                 07 CA-B-CrimePremium    PIC 9(8).
+                 07 CA-B-FloodPeril      PIC 9(4).
+                 07 CA-B-FloodPremium    PIC 9(8).
+                 07 CA-B-WeatherPeril    PIC 9(4).
+                 07 CA-B-WeatherPremium  PIC 9(8).
+                 07 CA-B-Status          PIC 9(4).
+                 07 CA-B-RejectReason    PIC X(255).
+                 07 CA-B-FILLER          PIC X(31298).
+      *       CLAIM policy description
+              05 CA-CLAIM      REDEFINES CA-POLICY-SPECIFIC.
+                 07 CA-C-Num             PIC 9(10).
+                 07 CA-C-Date            PIC X(10).
+                 07 CA-C-Paid            PIC 9(8).
+                 07 CA-C-Value           PIC 9(8).
+                 07 CA-C-Cause           PIC X(255).
+                 07 CA-C-Observations    PIC X(255).
+                 07 CA-C-FILLER          PIC X(31854).
